@@ -0,0 +1,417 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT.
+       AUTHOR. LEGACY-SYSTEM.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'CUSTTRAN'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'CUSTAUD'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-FILE
+           RECORD CONTAINS 200 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CUSTREC.
+
+       FD  TRANSACTION-FILE
+           RECORD CONTAINS 110 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  TRAN-RECORD.
+           05 TRAN-CODE                PIC X(1).
+              88 TRAN-ADD              VALUE 'A'.
+              88 TRAN-CHANGE           VALUE 'C'.
+              88 TRAN-STATUS-UPDATE    VALUE 'S'.
+           05 TRAN-CUST-ID             PIC X(10).
+           05 TRAN-CUST-NAME           PIC X(30).
+           05 TRAN-CUST-ADDRESS        PIC X(50).
+           05 TRAN-CUST-CREDIT-LIMIT   PIC 9(7)V99.
+           05 TRAN-CUST-DISCOUNT-RATE  PIC V999.
+           05 TRAN-CUST-STATUS         PIC X(1).
+           05 FILLER                   PIC X(6).
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  AUDIT-RECORD                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS.
+           05 WS-CUST-STATUS           PIC XX.
+           05 WS-TRAN-STATUS           PIC XX.
+           05 WS-AUDIT-STATUS          PIC XX.
+
+       01  WS-COUNTERS.
+           05 WS-TRANS-READ            PIC 9(6) VALUE ZERO.
+           05 WS-TRANS-APPLIED         PIC 9(6) VALUE ZERO.
+           05 WS-TRANS-REJECTED        PIC 9(6) VALUE ZERO.
+           05 WS-AUDIT-LINE-COUNT      PIC 99 VALUE ZERO.
+
+       01  WS-CONSTANTS.
+           05 WS-MAX-LINES-PER-PAGE    PIC 99 VALUE 55.
+
+       01  WS-DATE-FIELDS.
+           05 WS-CURRENT-DATE.
+              10 WS-CURR-YEAR          PIC 9(4).
+              10 WS-CURR-MONTH         PIC 99.
+              10 WS-CURR-DAY           PIC 99.
+           05 WS-FORMATTED-DATE        PIC X(10).
+
+       01  WS-FLAGS.
+           05 WS-END-OF-FILE-SW        PIC X VALUE 'N'.
+              88 END-OF-FILE           VALUE 'Y'.
+           05 WS-CUSTOMER-FOUND-SW     PIC X VALUE 'N'.
+              88 CUSTOMER-FOUND        VALUE 'Y'.
+           05 WS-TRAN-VALID-SW         PIC X VALUE 'Y'.
+              88 TRAN-VALID            VALUE 'Y'.
+
+       01  WS-EDIT-FIELDS.
+           05 WS-REJECT-TEXT           PIC X(30) VALUE SPACES.
+           05 WS-ACTION-TEXT           PIC X(15) VALUE SPACES.
+
+       01  WS-SAVED-CUSTOMER.
+           05 WS-SAVED-CREDIT-LIMIT    PIC 9(7)V99.
+           05 WS-SAVED-DISCOUNT-RATE   PIC V999.
+           05 WS-SAVED-STATUS          PIC X(1).
+
+       01  WS-REPORT-HEADERS.
+           05 WS-HEADER-1.
+              10 FILLER                PIC X(40) VALUE SPACES.
+              10 FILLER                PIC X(30)
+                 VALUE 'CUSTOMER MAINTENANCE AUDIT'.
+              10 FILLER                PIC X(62) VALUE SPACES.
+           05 WS-HEADER-2.
+              10 FILLER                PIC X(3) VALUE 'TR'.
+              10 FILLER                PIC X(12) VALUE 'CUSTOMER ID'.
+              10 FILLER                PIC X(17) VALUE 'ACTION'.
+              10 FILLER                PIC X(20) VALUE 'CREDIT LIMIT'.
+              10 FILLER                PIC X(10) VALUE 'DISCOUNT'.
+              10 FILLER                PIC X(8)  VALUE 'STATUS'.
+              10 FILLER                PIC X(62) VALUE 'REASON'.
+
+       01  WS-DETAIL-LINE.
+           05 WS-DTL-TRAN-CODE         PIC X(1).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 WS-DTL-CUST-ID           PIC X(10).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 WS-DTL-ACTION            PIC X(15).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 WS-DTL-CREDIT-LIMIT      PIC $$,$$$,$$9.99.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 WS-DTL-DISCOUNT          PIC $.999.
+           05 FILLER                   PIC X(6) VALUE SPACES.
+           05 WS-DTL-STATUS            PIC X(1).
+           05 FILLER                   PIC X(7) VALUE SPACES.
+           05 WS-DTL-REASON            PIC X(30).
+           05 FILLER                   PIC X(32) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL END-OF-FILE
+               PERFORM 2000-PROCESS-TRANSACTION
+           END-PERFORM
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN I-O CUSTOMER-FILE
+           OPEN OUTPUT AUDIT-FILE
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           PERFORM 1100-FORMAT-DATE
+           PERFORM 1200-PRINT-HEADERS
+           PERFORM 1300-READ-FIRST-TRANSACTION.
+
+       1100-FORMAT-DATE.
+           MOVE WS-CURR-MONTH TO WS-FORMATTED-DATE(1:2)
+           MOVE '/' TO WS-FORMATTED-DATE(3:1)
+           MOVE WS-CURR-DAY TO WS-FORMATTED-DATE(4:2)
+           MOVE '/' TO WS-FORMATTED-DATE(6:1)
+           MOVE WS-CURR-YEAR TO WS-FORMATTED-DATE(7:4).
+
+       1200-PRINT-HEADERS.
+           MOVE WS-HEADER-1 TO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           MOVE SPACES TO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           MOVE WS-HEADER-2 TO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           MOVE ALL '-' TO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           MOVE 4 TO WS-AUDIT-LINE-COUNT.
+
+       1300-READ-FIRST-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END MOVE 'Y' TO WS-END-OF-FILE-SW
+               NOT AT END CONTINUE
+           END-READ.
+
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO WS-TRANS-READ
+           PERFORM 2100-VALIDATE-TRANSACTION
+           IF TRAN-VALID
+               PERFORM 2200-LOOKUP-CUSTOMER
+               EVALUATE TRUE
+                   WHEN TRAN-ADD
+                       PERFORM 2300-APPLY-ADD
+                   WHEN TRAN-CHANGE
+                       PERFORM 2400-APPLY-CHANGE
+                   WHEN TRAN-STATUS-UPDATE
+                       PERFORM 2500-APPLY-STATUS-UPDATE
+               END-EVALUATE
+           END-IF
+
+           IF TRAN-VALID
+               ADD 1 TO WS-TRANS-APPLIED
+           ELSE
+               ADD 1 TO WS-TRANS-REJECTED
+           END-IF
+
+           PERFORM 2900-PRINT-AUDIT-LINE
+           PERFORM 2800-READ-NEXT-TRANSACTION.
+
+       2100-VALIDATE-TRANSACTION.
+           MOVE 'Y' TO WS-TRAN-VALID-SW
+           MOVE SPACES TO WS-REJECT-TEXT
+
+           IF NOT TRAN-ADD AND NOT TRAN-CHANGE
+                   AND NOT TRAN-STATUS-UPDATE
+               MOVE 'N' TO WS-TRAN-VALID-SW
+               MOVE 'INVALID TRANSACTION CODE' TO WS-REJECT-TEXT
+           END-IF
+
+           IF TRAN-VALID
+               IF TRAN-CUST-ID = SPACES OR LOW-VALUES
+                   MOVE 'N' TO WS-TRAN-VALID-SW
+                   MOVE 'MISSING CUSTOMER ID' TO WS-REJECT-TEXT
+               END-IF
+           END-IF
+
+           IF TRAN-VALID AND TRAN-ADD
+               IF TRAN-CUST-NAME = SPACES
+                   MOVE 'N' TO WS-TRAN-VALID-SW
+                   MOVE 'MISSING CUSTOMER NAME' TO WS-REJECT-TEXT
+               END-IF
+           END-IF
+
+           IF TRAN-VALID AND TRAN-ADD
+               IF TRAN-CUST-STATUS NOT = 'A' AND
+                       TRAN-CUST-STATUS NOT = 'S' AND
+                       TRAN-CUST-STATUS NOT = 'C'
+                   MOVE 'N' TO WS-TRAN-VALID-SW
+                   MOVE 'INVALID STATUS CODE' TO WS-REJECT-TEXT
+               END-IF
+           END-IF
+
+           IF TRAN-VALID AND TRAN-CHANGE
+               IF TRAN-CUST-STATUS NOT = SPACES AND
+                       TRAN-CUST-STATUS NOT = 'A' AND
+                       TRAN-CUST-STATUS NOT = 'S' AND
+                       TRAN-CUST-STATUS NOT = 'C'
+                   MOVE 'N' TO WS-TRAN-VALID-SW
+                   MOVE 'INVALID STATUS CODE' TO WS-REJECT-TEXT
+               END-IF
+           END-IF
+
+           IF TRAN-VALID AND TRAN-STATUS-UPDATE
+               IF TRAN-CUST-STATUS NOT = 'A' AND
+                       TRAN-CUST-STATUS NOT = 'S' AND
+                       TRAN-CUST-STATUS NOT = 'C'
+                   MOVE 'N' TO WS-TRAN-VALID-SW
+                   MOVE 'INVALID STATUS CODE' TO WS-REJECT-TEXT
+               END-IF
+           END-IF.
+
+       2200-LOOKUP-CUSTOMER.
+           MOVE 'N' TO WS-CUSTOMER-FOUND-SW
+           MOVE TRAN-CUST-ID TO CUST-ID
+
+           READ CUSTOMER-FILE
+               KEY IS CUST-ID
+               INVALID KEY CONTINUE
+               NOT INVALID KEY MOVE 'Y' TO WS-CUSTOMER-FOUND-SW
+           END-READ
+
+           IF CUSTOMER-FOUND
+               MOVE CUST-CREDIT-LIMIT TO WS-SAVED-CREDIT-LIMIT
+               MOVE CUST-DISCOUNT-RATE TO WS-SAVED-DISCOUNT-RATE
+               MOVE CUST-STATUS TO WS-SAVED-STATUS
+           END-IF.
+
+       2300-APPLY-ADD.
+           IF CUSTOMER-FOUND
+               MOVE 'N' TO WS-TRAN-VALID-SW
+               MOVE 'CUSTOMER ALREADY EXISTS' TO WS-REJECT-TEXT
+           ELSE
+               MOVE TRAN-CUST-ID TO CUST-ID
+               MOVE TRAN-CUST-NAME TO CUST-NAME
+               MOVE TRAN-CUST-ADDRESS TO CUST-ADDRESS
+               MOVE TRAN-CUST-CREDIT-LIMIT TO CUST-CREDIT-LIMIT
+               MOVE ZERO TO CUST-CURRENT-BALANCE
+               MOVE TRAN-CUST-DISCOUNT-RATE TO CUST-DISCOUNT-RATE
+               MOVE TRAN-CUST-STATUS TO CUST-STATUS
+               MOVE ZERO TO CUST-LAST-ORDER-DATE
+               WRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       MOVE 'N' TO WS-TRAN-VALID-SW
+                       MOVE 'WRITE FAILED' TO WS-REJECT-TEXT
+               END-WRITE
+               IF TRAN-VALID
+                   MOVE 'ADDED' TO WS-ACTION-TEXT
+               END-IF
+           END-IF.
+
+       2400-APPLY-CHANGE.
+           IF NOT CUSTOMER-FOUND
+               MOVE 'N' TO WS-TRAN-VALID-SW
+               MOVE 'CUSTOMER NOT FOUND' TO WS-REJECT-TEXT
+           ELSE
+               IF TRAN-CUST-CREDIT-LIMIT NOT = ZERO AND
+                       TRAN-CUST-CREDIT-LIMIT < CUST-CURRENT-BALANCE
+                   MOVE 'N' TO WS-TRAN-VALID-SW
+                   MOVE 'NEW LIMIT BELOW BALANCE' TO
+                       WS-REJECT-TEXT
+               ELSE
+                   IF TRAN-CUST-NAME NOT = SPACES
+                       MOVE TRAN-CUST-NAME TO CUST-NAME
+                   END-IF
+                   IF TRAN-CUST-ADDRESS NOT = SPACES
+                       MOVE TRAN-CUST-ADDRESS TO CUST-ADDRESS
+                   END-IF
+                   IF TRAN-CUST-CREDIT-LIMIT NOT = ZERO
+                       MOVE TRAN-CUST-CREDIT-LIMIT TO CUST-CREDIT-LIMIT
+                   END-IF
+                   IF TRAN-CUST-DISCOUNT-RATE NOT = ZERO
+                       MOVE TRAN-CUST-DISCOUNT-RATE TO
+                           CUST-DISCOUNT-RATE
+                   END-IF
+                   IF TRAN-CUST-STATUS NOT = SPACES
+                       MOVE TRAN-CUST-STATUS TO CUST-STATUS
+                   END-IF
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           MOVE 'N' TO WS-TRAN-VALID-SW
+                           MOVE 'REWRITE FAILED' TO WS-REJECT-TEXT
+                   END-REWRITE
+                   IF TRAN-VALID
+                       MOVE 'CHANGED' TO WS-ACTION-TEXT
+                   END-IF
+               END-IF
+           END-IF.
+
+       2500-APPLY-STATUS-UPDATE.
+           IF NOT CUSTOMER-FOUND
+               MOVE 'N' TO WS-TRAN-VALID-SW
+               MOVE 'CUSTOMER NOT FOUND' TO WS-REJECT-TEXT
+           ELSE
+               MOVE TRAN-CUST-STATUS TO CUST-STATUS
+               REWRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       MOVE 'N' TO WS-TRAN-VALID-SW
+                       MOVE 'REWRITE FAILED' TO WS-REJECT-TEXT
+               END-REWRITE
+               IF TRAN-VALID
+                   IF TRAN-CUST-STATUS = 'A' AND
+                           WS-SAVED-STATUS NOT = 'A'
+                       MOVE 'REACTIVATED' TO WS-ACTION-TEXT
+                   ELSE
+                       MOVE 'STATUS CHANGED' TO WS-ACTION-TEXT
+                   END-IF
+               END-IF
+           END-IF.
+
+       2800-READ-NEXT-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END MOVE 'Y' TO WS-END-OF-FILE-SW
+               NOT AT END CONTINUE
+           END-READ.
+
+       2900-PRINT-AUDIT-LINE.
+           PERFORM 2950-CHECK-PAGE-BREAK
+           MOVE TRAN-CODE TO WS-DTL-TRAN-CODE
+           MOVE TRAN-CUST-ID TO WS-DTL-CUST-ID
+           MOVE TRAN-CUST-STATUS TO WS-DTL-STATUS
+
+           IF TRAN-VALID
+               MOVE CUST-CREDIT-LIMIT TO WS-DTL-CREDIT-LIMIT
+               MOVE CUST-DISCOUNT-RATE TO WS-DTL-DISCOUNT
+           ELSE
+               MOVE TRAN-CUST-CREDIT-LIMIT TO WS-DTL-CREDIT-LIMIT
+               MOVE TRAN-CUST-DISCOUNT-RATE TO WS-DTL-DISCOUNT
+           END-IF
+
+           IF TRAN-VALID
+               MOVE WS-ACTION-TEXT TO WS-DTL-ACTION
+               MOVE SPACES TO WS-DTL-REASON
+           ELSE
+               MOVE 'REJECTED' TO WS-DTL-ACTION
+               MOVE WS-REJECT-TEXT TO WS-DTL-REASON
+           END-IF
+
+           MOVE WS-DETAIL-LINE TO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           ADD 1 TO WS-AUDIT-LINE-COUNT.
+
+       2950-CHECK-PAGE-BREAK.
+           IF WS-AUDIT-LINE-COUNT > WS-MAX-LINES-PER-PAGE
+               PERFORM 2960-NEW-PAGE
+           END-IF.
+
+       2960-NEW-PAGE.
+           MOVE SPACES TO AUDIT-RECORD
+           WRITE AUDIT-RECORD AFTER ADVANCING PAGE
+           PERFORM 1200-PRINT-HEADERS.
+
+       3000-FINALIZE.
+           PERFORM 3100-PRINT-SUMMARY
+           CLOSE TRANSACTION-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE AUDIT-FILE.
+
+       3100-PRINT-SUMMARY.
+           MOVE SPACES TO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           WRITE AUDIT-RECORD
+
+           STRING 'TRANSACTIONS READ:      '
+                  WS-TRANS-READ
+                  DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+
+           STRING 'TRANSACTIONS APPLIED:   '
+                  WS-TRANS-APPLIED
+                  DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+
+           STRING 'TRANSACTIONS REJECTED:  '
+                  WS-TRANS-REJECTED
+                  DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD.
