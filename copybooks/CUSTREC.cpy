@@ -0,0 +1,11 @@
+      * CUSTMAST record layout - shared by ORDER-PROCESSOR/CUSTMAINT.
+       01  CUSTOMER-RECORD.
+           05 CUST-ID                  PIC X(10).
+           05 CUST-NAME                PIC X(30).
+           05 CUST-ADDRESS             PIC X(50).
+           05 CUST-CREDIT-LIMIT        PIC 9(7)V99.
+           05 CUST-CURRENT-BALANCE     PIC S9(7)V99.
+           05 CUST-DISCOUNT-RATE       PIC V999.
+           05 CUST-STATUS              PIC X(1).
+           05 CUST-LAST-ORDER-DATE     PIC 9(8).
+           05 FILLER                   PIC X(80).
