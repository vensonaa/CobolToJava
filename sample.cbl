@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. ORDER-PROCESSOR.
        AUTHOR. LEGACY-SYSTEM.
        DATE-WRITTEN. 01/15/1995.
@@ -27,48 +27,205 @@ IDENTIFICATION DIVISION.
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-REPORT-STATUS.
 
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPOINT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO 'ORDREJ'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT BACKORDER-FILE ASSIGN TO 'BACKORD'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BACKORDER-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO 'ORDCTL'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO 'EXTROUT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT SEEN-ORDER-FILE ASSIGN TO 'ORDSEEN'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEEN-ORDER-NUMBER
+               FILE STATUS IS WS-SEEN-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        
        FD  CUSTOMER-FILE
            RECORD CONTAINS 200 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
-       01  CUSTOMER-RECORD.
-           05 CUST-ID                  PIC X(10).
-           05 CUST-NAME                PIC X(30).
-           05 CUST-ADDRESS             PIC X(50).
-           05 CUST-CREDIT-LIMIT        PIC 9(7)V99.
-           05 CUST-CURRENT-BALANCE     PIC S9(7)V99.
-           05 CUST-DISCOUNT-RATE       PIC V999.
-           05 CUST-STATUS              PIC X(1).
-           05 CUST-LAST-ORDER-DATE     PIC 9(8).
-           05 FILLER                   PIC X(90).
+       COPY CUSTREC.
 
        FD  ORDER-FILE
            RECORD CONTAINS 150 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
        01  ORDER-RECORD.
+           05 ORD-RECORD-TYPE          PIC X(1).
+              88 ORD-MAIN-RECORD       VALUE 'M'.
+              88 ORD-CONTINUATION-RECORD VALUE 'C'.
            05 ORD-CUSTOMER-ID          PIC X(10).
            05 ORD-ORDER-NUMBER         PIC X(12).
            05 ORD-ORDER-DATE           PIC 9(8).
            05 ORD-ITEM-COUNT           PIC 99.
+           05 ORD-CONTINUATION-COUNT   PIC 99.
+           05 ORD-SEQUENCE-NUMBER      PIC 99.
            05 ORD-ITEMS OCCURS 5 TIMES.
               10 ORD-ITEM-CODE         PIC X(8).
               10 ORD-ITEM-QTY          PIC 9(5).
               10 ORD-ITEM-PRICE        PIC 9(5)V99.
-           05 FILLER                   PIC X(18).
+           05 FILLER                   PIC X(13).
 
        FD  REPORT-FILE
            RECORD CONTAINS 132 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
        01  REPORT-RECORD               PIC X(132).
 
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 50 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  CHECKPOINT-RECORD.
+           05 CHK-RUN-DATE             PIC 9(8).
+           05 CHK-LAST-ORDER-NUMBER    PIC X(12).
+           05 CHK-ORDERS-PROCESSED     PIC 9(6).
+           05 CHK-ORDERS-REJECTED      PIC 9(6).
+           05 CHK-TOTAL-REVENUE        PIC 9(9)V99.
+           05 FILLER                   PIC X(7).
+
+       FD  REJECT-FILE
+           RECORD CONTAINS 60 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REJECT-RECORD.
+           05 REJ-CUSTOMER-ID          PIC X(10).
+           05 REJ-ORDER-NUMBER         PIC X(12).
+           05 REJ-REASON-CODE          PIC X(4).
+           05 REJ-REASON-TEXT          PIC X(30).
+           05 FILLER                   PIC X(4).
+
+       FD  BACKORDER-FILE
+           RECORD CONTAINS 60 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  BACKORDER-RECORD.
+           05 BKO-CUSTOMER-ID          PIC X(10).
+           05 BKO-ORDER-NUMBER         PIC X(12).
+           05 BKO-ITEM-CODE            PIC X(8).
+           05 BKO-ITEM-QTY             PIC 9(5).
+           05 BKO-ITEM-PRICE           PIC 9(5)V99.
+           05 BKO-REASON               PIC X(15).
+           05 FILLER                   PIC X(3).
+
+       FD  CONTROL-FILE
+           RECORD CONTAINS 20 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  CONTROL-RECORD.
+           05 CTL-EXPECTED-ORDER-COUNT PIC 9(6).
+           05 CTL-EXPECTED-TOTAL-AMT   PIC 9(9)V99.
+           05 FILLER                   PIC X(3).
+
+       FD  EXTRACT-FILE
+           RECORD CONTAINS 124 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  EXTRACT-RECORD.
+           05 EXT-ORDER-NUMBER         PIC X(12).
+           05 EXT-CUSTOMER-ID          PIC X(10).
+           05 EXT-CUSTOMER-NAME        PIC X(20).
+           05 EXT-ORDER-DATE           PIC 9(8).
+           05 EXT-ORDER-TOTAL          PIC 9(7)V99.
+           05 EXT-DISCOUNT-AMOUNT      PIC 9(7)V99.
+           05 EXT-NET-AMOUNT           PIC 9(7)V99.
+           05 EXT-STATUS               PIC X(18).
+           05 EXT-REJECT-CODE          PIC X(4).
+           05 EXT-BREAKPOINT           PIC X(8).
+           05 FILLER                   PIC X(17).
+
+       FD  SEEN-ORDER-FILE
+           RECORD CONTAINS 12 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  SEEN-ORDER-RECORD.
+           05 SEEN-ORDER-NUMBER        PIC X(12).
+
        WORKING-STORAGE SECTION.
-       
+
        01  WS-FILE-STATUS.
            05 WS-CUST-STATUS           PIC XX.
            05 WS-ORDER-STATUS          PIC XX.
            05 WS-REPORT-STATUS         PIC XX.
+           05 WS-CHECKPOINT-STATUS     PIC XX.
+           05 WS-REJECT-STATUS         PIC XX.
+           05 WS-BACKORDER-STATUS      PIC XX.
+           05 WS-CONTROL-STATUS        PIC XX.
+           05 WS-EXTRACT-STATUS        PIC XX.
+           05 WS-SEEN-STATUS           PIC XX.
+
+       01  WS-CONTROL-TOTALS.
+           05 WS-CONTROL-FOUND-SW      PIC X VALUE 'N'.
+              88 CONTROL-TOTALS-FOUND  VALUE 'Y'.
+           05 WS-EXPECTED-ORDER-COUNT  PIC 9(6) VALUE ZERO.
+           05 WS-EXPECTED-TOTAL-AMT    PIC 9(9)V99 VALUE ZERO.
+           05 WS-ACTUAL-ORDER-COUNT    PIC 9(6) VALUE ZERO.
+           05 WS-OUT-OF-BALANCE-SW     PIC X VALUE 'N'.
+              88 OUT-OF-BALANCE        VALUE 'Y'.
+
+       01  WS-ITEM-SUB                 PIC 99.
+       01  WS-CONT-SUB                 PIC 99.
+       01  WS-SAVED-CONTINUATION-COUNT PIC 99.
+
+       01  WS-CONTINUATION-ERROR-SW    PIC X VALUE 'N'.
+           88 CONTINUATION-ERROR       VALUE 'Y'.
+
+       01  WS-ITEMS-DROPPED-SW         PIC X VALUE 'N'.
+           88 ITEMS-DROPPED            VALUE 'Y'.
+
+       01  WS-BACKORDER-FIELDS.
+           05 WS-BACKORDER-MODE-PARM   PIC X VALUE 'N'.
+              88 BACKORDER-MODE-ENABLED VALUE 'Y'.
+           05 WS-PARTIAL-ORDER-SW      PIC X VALUE 'N'.
+              88 PARTIAL-ORDER         VALUE 'Y'.
+           05 WS-BACKORDER-ITEM-COUNT  PIC 99 VALUE ZERO.
+           05 WS-PEND-SUB              PIC 99.
+
+       01  WS-PENDING-BACKORDER-AREA.
+           05 WS-PENDING-BACKORDER-COUNT PIC 99 VALUE ZERO.
+           05 WS-PENDING-BACKORDER-ITEM OCCURS 0 TO 75 TIMES
+                 DEPENDING ON WS-PENDING-BACKORDER-COUNT.
+              10 WS-PEND-ITEM-CODE     PIC X(8).
+              10 WS-PEND-ITEM-QTY      PIC 9(5).
+              10 WS-PEND-ITEM-PRICE    PIC 9(5)V99.
+
+       01  WS-REJECT-FIELDS.
+           05 WS-REJECT-CODE           PIC X(4) VALUE SPACES.
+           05 WS-REJECT-TEXT           PIC X(30) VALUE SPACES.
+
+       01  WS-CURRENT-ORDER-KEY.
+           05 WS-CURR-ORDER-CUST-ID    PIC X(10).
+           05 WS-CURR-ORDER-NUMBER     PIC X(12).
+           05 WS-CURR-ORDER-DATE       PIC 9(8).
+
+       01  WS-ORDER-ITEMS-AREA.
+           05 WS-ALL-ITEM-COUNT        PIC 999 VALUE ZERO.
+           05 WS-ALL-ITEMS OCCURS 0 TO 75 TIMES
+                 DEPENDING ON WS-ALL-ITEM-COUNT.
+              10 WS-ALL-ITEM-CODE      PIC X(8).
+              10 WS-ALL-ITEM-QTY       PIC 9(5).
+              10 WS-ALL-ITEM-PRICE     PIC 9(5)V99.
+
+       01  WS-CHECKPOINT-FIELDS.
+           05 WS-CHECKPOINT-INTERVAL   PIC 9(6) VALUE 1000.
+           05 WS-CHECKPOINT-INTERVAL-INPUT PIC X(6) VALUE SPACES.
+           05 WS-RESTART-PARM          PIC X VALUE 'N'.
+              88 WS-RESTART-REQUESTED  VALUE 'Y'.
+           05 WS-LAST-CHECKPOINT-ORDER PIC X(12) VALUE SPACES.
+           05 WS-FOUND-CHECKPOINT-SW   PIC X VALUE 'N'.
+              88 CHECKPOINT-FOUND      VALUE 'Y'.
 
        01  WS-COUNTERS.
            05 WS-ORDERS-PROCESSED      PIC 9(6) VALUE ZERO.
@@ -84,6 +241,24 @@ IDENTIFICATION DIVISION.
            05 WS-FINAL-AMOUNT          PIC 9(7)V99.
            05 WS-NEW-BALANCE           PIC S9(7)V99.
            05 WS-AVAILABLE-CREDIT      PIC S9(7)V99.
+           05 WS-COMBINED-DISCOUNT-RATE PIC V999.
+           05 WS-CURRENT-BREAKPOINT-LBL PIC X(10).
+
+       01  WS-VOL-DISC-TABLE-VALUES.
+           05 FILLER                   PIC X(21)
+              VALUE '00000000000STANDARD  '.
+           05 FILLER                   PIC X(21)
+              VALUE '00005000020TIER-5K   '.
+           05 FILLER                   PIC X(21)
+              VALUE '00015000050TIER-15K  '.
+
+       01  WS-VOL-DISC-TABLE REDEFINES WS-VOL-DISC-TABLE-VALUES.
+           05 WS-VOL-DISC-ENTRY OCCURS 3 TIMES.
+              10 WS-VOL-DISC-THRESHOLD  PIC 9(8).
+              10 WS-VOL-DISC-EXTRA-RATE PIC V999.
+              10 WS-VOL-DISC-LABEL      PIC X(10).
+
+       01  WS-VOL-DISC-SUB             PIC 9.
 
        01  WS-CONSTANTS.
            05 WS-TAX-RATE              PIC V999 VALUE .085.
@@ -94,8 +269,41 @@ IDENTIFICATION DIVISION.
               10 WS-CURR-YEAR          PIC 9(4).
               10 WS-CURR-MONTH         PIC 99.
               10 WS-CURR-DAY           PIC 99.
+           05 WS-CURRENT-DATE-NUMERIC  PIC 9(8).
            05 WS-FORMATTED-DATE        PIC X(10).
 
+       01  WS-ORDER-DATE-BREAKDOWN.
+           05 WS-ORD-YEAR               PIC 9(4).
+           05 WS-ORD-MONTH              PIC 99.
+           05 WS-ORD-DAY                PIC 99.
+
+       01  WS-CURRENT-MAX-DAY           PIC 99.
+
+       01  WS-DAYS-IN-MONTH-VALUES.
+           05 FILLER                   PIC 99 VALUE 31.
+           05 FILLER                   PIC 99 VALUE 28.
+           05 FILLER                   PIC 99 VALUE 31.
+           05 FILLER                   PIC 99 VALUE 30.
+           05 FILLER                   PIC 99 VALUE 31.
+           05 FILLER                   PIC 99 VALUE 30.
+           05 FILLER                   PIC 99 VALUE 31.
+           05 FILLER                   PIC 99 VALUE 31.
+           05 FILLER                   PIC 99 VALUE 30.
+           05 FILLER                   PIC 99 VALUE 31.
+           05 FILLER                   PIC 99 VALUE 30.
+           05 FILLER                   PIC 99 VALUE 31.
+
+       01  WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-VALUES.
+           05 WS-MAX-DAY OCCURS 12 TIMES PIC 99.
+
+       01  WS-DORMANT-FIELDS.
+           05 WS-DORMANT-SW            PIC X VALUE 'N'.
+              88 DORMANT-ACCOUNT       VALUE 'Y'.
+           05 WS-DORMANT-DAYS          PIC S9(6).
+           05 WS-DORMANT-SCAN-EOF-SW   PIC X VALUE 'N'.
+              88 DORMANT-SCAN-EOF      VALUE 'Y'.
+           05 WS-DORMANT-COUNT         PIC 9(6) VALUE ZERO.
+
        01  WS-FLAGS.
            05 WS-END-OF-FILE-SW        PIC X VALUE 'N'.
               88 END-OF-FILE           VALUE 'Y'.
@@ -117,29 +325,35 @@ IDENTIFICATION DIVISION.
               10 FILLER                PIC X(15) VALUE 'ORDER TOTAL'.
               10 FILLER                PIC X(15) VALUE 'DISCOUNT'.
               10 FILLER                PIC X(15) VALUE 'NET AMOUNT'.
-              10 FILLER                PIC X(37) VALUE 'STATUS'.
+              10 FILLER                PIC X(18) VALUE 'STATUS'.
+              10 FILLER                PIC X(19) VALUE 'BREAKPOINT'.
 
        01  WS-DETAIL-LINE.
            05 WS-DTL-ORDER-NO          PIC X(12).
-           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 FILLER                   PIC X(2) VALUE SPACES.
            05 WS-DTL-CUST-ID           PIC X(10).
-           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 FILLER                   PIC X(2) VALUE SPACES.
            05 WS-DTL-CUST-NAME         PIC X(20).
-           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 FILLER                   PIC X(2) VALUE SPACES.
            05 WS-DTL-ORDER-TOTAL       PIC $$,$$$,$$9.99.
-           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 FILLER                   PIC X(2) VALUE SPACES.
            05 WS-DTL-DISCOUNT          PIC $$,$$$,$$9.99.
-           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 FILLER                   PIC X(2) VALUE SPACES.
            05 WS-DTL-NET-AMOUNT        PIC $$,$$$,$$9.99.
-           05 FILLER                   PIC X(3) VALUE SPACES.
-           05 WS-DTL-STATUS            PIC X(20).
-           05 FILLER                   PIC X(20) VALUE SPACES.
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 WS-DTL-STATUS            PIC X(18).
+           05 FILLER                   PIC X(1) VALUE SPACES.
+           05 WS-DTL-BREAKPOINT        PIC X(8).
+           05 FILLER                   PIC X(12) VALUE SPACES.
 
        PROCEDURE DIVISION.
        
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
-           PERFORM 2000-PROCESS-ORDERS UNTIL END-OF-FILE
+           PERFORM UNTIL END-OF-FILE
+               PERFORM 2000-PROCESS-ORDERS
+               PERFORM 9100-CHECKPOINT-IF-DUE
+           END-PERFORM
            PERFORM 3000-FINALIZE
            STOP RUN.
 
@@ -147,18 +361,68 @@ IDENTIFICATION DIVISION.
            OPEN INPUT ORDER-FILE
            OPEN I-O CUSTOMER-FILE
            OPEN OUTPUT REPORT-FILE
-           
+           OPEN OUTPUT REJECT-FILE
+           OPEN OUTPUT BACKORDER-FILE
+           OPEN OUTPUT EXTRACT-FILE
+           OPEN OUTPUT SEEN-ORDER-FILE
+           CLOSE SEEN-ORDER-FILE
+           OPEN I-O SEEN-ORDER-FILE
+
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            PERFORM 1100-FORMAT-DATE
            PERFORM 1200-PRINT-HEADERS
-           PERFORM 1300-READ-FIRST-ORDER.
+           PERFORM 1320-ASK-RESTART-OPTION
+           PERFORM 1325-ASK-CHECKPOINT-INTERVAL
+           PERFORM 1330-ASK-BACKORDER-OPTION
+           PERFORM 1340-READ-CONTROL-TOTALS
+           IF WS-RESTART-REQUESTED
+               PERFORM 1360-RESUME-FROM-CHECKPOINT
+           ELSE
+               PERFORM 1300-READ-FIRST-ORDER
+           END-IF.
+
+       1320-ASK-RESTART-OPTION.
+           DISPLAY 'RESTART FROM LAST CHECKPOINT? (Y/N): '
+           ACCEPT WS-RESTART-PARM FROM CONSOLE.
+
+       1325-ASK-CHECKPOINT-INTERVAL.
+           DISPLAY 'CHECKPOINT EVERY N ORDERS (BLANK FOR 1000): '
+           ACCEPT WS-CHECKPOINT-INTERVAL-INPUT FROM CONSOLE
+           IF WS-CHECKPOINT-INTERVAL-INPUT IS NUMERIC
+                   AND WS-CHECKPOINT-INTERVAL-INPUT NOT = ZERO
+               MOVE WS-CHECKPOINT-INTERVAL-INPUT TO
+                   WS-CHECKPOINT-INTERVAL
+           END-IF.
+
+       1340-READ-CONTROL-TOTALS.
+           MOVE 'N' TO WS-CONTROL-FOUND-SW
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = '00'
+               READ CONTROL-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE 'Y' TO WS-CONTROL-FOUND-SW
+                       MOVE CTL-EXPECTED-ORDER-COUNT TO
+                           WS-EXPECTED-ORDER-COUNT
+                       MOVE CTL-EXPECTED-TOTAL-AMT TO
+                           WS-EXPECTED-TOTAL-AMT
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY 'NO CONTROL TOTALS SUPPLIED - SKIPPING RECON'
+           END-IF.
+
+       1330-ASK-BACKORDER-OPTION.
+           DISPLAY 'ALLOW PARTIAL FULFILLMENT ON CREDIT BREACH? (Y/N): '
+           ACCEPT WS-BACKORDER-MODE-PARM FROM CONSOLE.
 
        1100-FORMAT-DATE.
            MOVE WS-CURR-MONTH TO WS-FORMATTED-DATE(1:2)
            MOVE '/' TO WS-FORMATTED-DATE(3:1)
            MOVE WS-CURR-DAY TO WS-FORMATTED-DATE(4:2)
            MOVE '/' TO WS-FORMATTED-DATE(6:1)
-           MOVE WS-CURR-YEAR TO WS-FORMATTED-DATE(7:4).
+           MOVE WS-CURR-YEAR TO WS-FORMATTED-DATE(7:4)
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-NUMERIC.
 
        1200-PRINT-HEADERS.
            MOVE WS-HEADER-1 TO REPORT-RECORD
@@ -172,12 +436,95 @@ IDENTIFICATION DIVISION.
            MOVE 4 TO WS-REPORT-LINE-COUNT.
 
        1300-READ-FIRST-ORDER.
+           PERFORM 1310-READ-ORDER-RECORD.
+
+       1310-READ-ORDER-RECORD.
            READ ORDER-FILE
                AT END MOVE 'Y' TO WS-END-OF-FILE-SW
                NOT AT END CONTINUE
            END-READ.
 
+       1370-SKIP-CONTINUATION-RECORDS.
+           IF ORD-CONTINUATION-COUNT IS NUMERIC
+               AND ORD-CONTINUATION-COUNT > ZERO
+               MOVE ORD-CONTINUATION-COUNT TO
+                   WS-SAVED-CONTINUATION-COUNT
+               MOVE ORD-ORDER-NUMBER TO WS-CURR-ORDER-NUMBER
+               MOVE ORD-CUSTOMER-ID TO WS-CURR-ORDER-CUST-ID
+               PERFORM VARYING WS-CONT-SUB FROM 1 BY 1
+                   UNTIL WS-CONT-SUB > WS-SAVED-CONTINUATION-COUNT
+                       OR END-OF-FILE
+                   PERFORM 1310-READ-ORDER-RECORD
+                   IF NOT END-OF-FILE
+                       IF NOT ORD-CONTINUATION-RECORD
+                               OR ORD-SEQUENCE-NUMBER NOT = WS-CONT-SUB
+                               OR ORD-ORDER-NUMBER NOT =
+                                   WS-CURR-ORDER-NUMBER
+                               OR ORD-CUSTOMER-ID NOT =
+                                   WS-CURR-ORDER-CUST-ID
+                           DISPLAY 'WARNING: CONTINUATION RECORD '
+                               'OUT OF SEQUENCE WHILE SKIPPING - '
+                               'ORDER FILE MAY BE CORRUPT'
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       1360-RESUME-FROM-CHECKPOINT.
+           MOVE 'N' TO WS-FOUND-CHECKPOINT-SW
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE 'Y' TO WS-FOUND-CHECKPOINT-SW
+                       MOVE CHK-LAST-ORDER-NUMBER TO
+                           WS-LAST-CHECKPOINT-ORDER
+                       MOVE CHK-ORDERS-PROCESSED TO
+                           WS-ORDERS-PROCESSED
+                       MOVE CHK-ORDERS-REJECTED TO
+                           WS-ORDERS-REJECTED
+                       MOVE CHK-TOTAL-REVENUE TO WS-TOTAL-REVENUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF CHECKPOINT-FOUND
+               DISPLAY 'RESUMING AFTER ORDER: ' WS-LAST-CHECKPOINT-ORDER
+                   ' (CHECKPOINT FROM RUN DATE: ' CHK-RUN-DATE ')'
+               PERFORM 1300-READ-FIRST-ORDER
+               PERFORM UNTIL END-OF-FILE
+                       OR ORD-ORDER-NUMBER = WS-LAST-CHECKPOINT-ORDER
+                   PERFORM 1370-SKIP-CONTINUATION-RECORDS
+                   PERFORM 1371-RECORD-SKIPPED-ORDER-SEEN
+                   PERFORM 1310-READ-ORDER-RECORD
+               END-PERFORM
+               IF END-OF-FILE
+                   DISPLAY 'ERROR: CHECKPOINT ORDER '
+                       WS-LAST-CHECKPOINT-ORDER
+                       ' NOT FOUND IN ORDER-FILE - ABORTING RESTART'
+                   MOVE 20 TO RETURN-CODE
+                   MOVE ZERO TO WS-ORDERS-PROCESSED
+                   MOVE ZERO TO WS-ORDERS-REJECTED
+                   MOVE ZERO TO WS-TOTAL-REVENUE
+               ELSE
+                   PERFORM 1370-SKIP-CONTINUATION-RECORDS
+                   PERFORM 1371-RECORD-SKIPPED-ORDER-SEEN
+                   PERFORM 1310-READ-ORDER-RECORD
+               END-IF
+           ELSE
+               DISPLAY 'NO CHECKPOINT FOUND - STARTING FROM RECORD 1'
+               PERFORM 1300-READ-FIRST-ORDER
+           END-IF.
+
+       1371-RECORD-SKIPPED-ORDER-SEEN.
+           MOVE ORD-ORDER-NUMBER TO SEEN-ORDER-NUMBER
+           WRITE SEEN-ORDER-RECORD
+               INVALID KEY CONTINUE
+           END-WRITE.
+
        2000-PROCESS-ORDERS.
+           PERFORM 2150-LOAD-ORDER-ITEMS
            PERFORM 2100-VALIDATE-ORDER
            IF ORDER-VALID
                PERFORM 2200-LOOKUP-CUSTOMER
@@ -201,28 +548,171 @@ IDENTIFICATION DIVISION.
                PERFORM 2700-PRINT-DETAIL-REJECTED
                ADD 1 TO WS-ORDERS-REJECTED
            END-IF
-           
+
+           MOVE ORD-ORDER-NUMBER TO WS-LAST-CHECKPOINT-ORDER
            PERFORM 2800-READ-NEXT-ORDER.
 
+       2150-LOAD-ORDER-ITEMS.
+           MOVE ORD-CUSTOMER-ID TO WS-CURR-ORDER-CUST-ID
+           MOVE ORD-ORDER-NUMBER TO WS-CURR-ORDER-NUMBER
+           MOVE ORD-ORDER-DATE TO WS-CURR-ORDER-DATE
+           MOVE ZERO TO WS-ALL-ITEM-COUNT
+           MOVE ZERO TO WS-BACKORDER-ITEM-COUNT
+           MOVE ZERO TO WS-PENDING-BACKORDER-COUNT
+           MOVE 'N' TO WS-PARTIAL-ORDER-SW
+           MOVE 'N' TO WS-CONTINUATION-ERROR-SW
+           MOVE 'N' TO WS-ITEMS-DROPPED-SW
+
+           IF NOT ORD-MAIN-RECORD
+               MOVE 'Y' TO WS-CONTINUATION-ERROR-SW
+           END-IF
+
+           PERFORM VARYING WS-ITEM-SUB FROM 1 BY 1
+               UNTIL WS-ITEM-SUB > ORD-ITEM-COUNT
+                   OR WS-ITEM-SUB > 5
+               PERFORM 2160-APPEND-CURRENT-RECORD-ITEM
+           END-PERFORM
+
+           IF ORD-CONTINUATION-COUNT IS NUMERIC
+               AND ORD-CONTINUATION-COUNT > ZERO
+               MOVE ORD-CONTINUATION-COUNT TO
+                   WS-SAVED-CONTINUATION-COUNT
+               PERFORM VARYING WS-CONT-SUB FROM 1 BY 1
+                   UNTIL WS-CONT-SUB > WS-SAVED-CONTINUATION-COUNT
+                       OR END-OF-FILE
+                   PERFORM 1310-READ-ORDER-RECORD
+                   IF NOT END-OF-FILE
+                       IF NOT ORD-CONTINUATION-RECORD
+                               OR ORD-SEQUENCE-NUMBER NOT = WS-CONT-SUB
+                               OR ORD-ORDER-NUMBER NOT =
+                                   WS-CURR-ORDER-NUMBER
+                               OR ORD-CUSTOMER-ID NOT =
+                                   WS-CURR-ORDER-CUST-ID
+                           MOVE 'Y' TO WS-CONTINUATION-ERROR-SW
+                       ELSE
+                           PERFORM VARYING WS-ITEM-SUB FROM 1 BY 1
+                               UNTIL WS-ITEM-SUB > ORD-ITEM-COUNT
+                                   OR WS-ITEM-SUB > 5
+                               PERFORM 2160-APPEND-CURRENT-RECORD-ITEM
+                           END-PERFORM
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           MOVE WS-CURR-ORDER-CUST-ID TO ORD-CUSTOMER-ID
+           MOVE WS-CURR-ORDER-NUMBER TO ORD-ORDER-NUMBER
+           MOVE WS-CURR-ORDER-DATE TO ORD-ORDER-DATE.
+
+       2160-APPEND-CURRENT-RECORD-ITEM.
+           IF WS-ALL-ITEM-COUNT < 75
+               ADD 1 TO WS-ALL-ITEM-COUNT
+               MOVE ORD-ITEM-CODE(WS-ITEM-SUB) TO
+                   WS-ALL-ITEM-CODE(WS-ALL-ITEM-COUNT)
+               MOVE ORD-ITEM-QTY(WS-ITEM-SUB) TO
+                   WS-ALL-ITEM-QTY(WS-ALL-ITEM-COUNT)
+               MOVE ORD-ITEM-PRICE(WS-ITEM-SUB) TO
+                   WS-ALL-ITEM-PRICE(WS-ALL-ITEM-COUNT)
+           ELSE
+               MOVE 'Y' TO WS-ITEMS-DROPPED-SW
+           END-IF.
+
        2100-VALIDATE-ORDER.
            MOVE 'Y' TO WS-ORDER-VALID-SW
-           
+           MOVE SPACES TO WS-REJECT-CODE
+           MOVE SPACES TO WS-REJECT-TEXT
+
            IF ORD-CUSTOMER-ID = SPACES OR LOW-VALUES
                MOVE 'N' TO WS-ORDER-VALID-SW
+               MOVE 'V001' TO WS-REJECT-CODE
+               MOVE 'MISSING CUSTOMER ID' TO WS-REJECT-TEXT
            END-IF
-           
-           IF ORD-ORDER-NUMBER = SPACES OR LOW-VALUES
-               MOVE 'N' TO WS-ORDER-VALID-SW
+
+           IF ORDER-VALID
+               IF ORD-ORDER-NUMBER = SPACES OR LOW-VALUES
+                   MOVE 'N' TO WS-ORDER-VALID-SW
+                   MOVE 'V002' TO WS-REJECT-CODE
+                   MOVE 'MISSING ORDER NUMBER' TO WS-REJECT-TEXT
+               END-IF
            END-IF
-           
-           IF ORD-ITEM-COUNT = ZERO OR ORD-ITEM-COUNT > 5
+
+           IF ORDER-VALID
+               PERFORM 2110-CHECK-DUPLICATE-ORDER
+           END-IF
+
+           IF ORDER-VALID
+               IF WS-ALL-ITEM-COUNT = ZERO
+                   MOVE 'N' TO WS-ORDER-VALID-SW
+                   MOVE 'V003' TO WS-REJECT-CODE
+                   MOVE 'INVALID ITEM COUNT' TO WS-REJECT-TEXT
+               END-IF
+           END-IF
+
+           IF ORDER-VALID
+               IF ITEMS-DROPPED
+                   MOVE 'N' TO WS-ORDER-VALID-SW
+                   MOVE 'V006' TO WS-REJECT-CODE
+                   MOVE 'ITEM COUNT EXCEEDS MAXIMUM' TO WS-REJECT-TEXT
+               END-IF
+           END-IF
+
+           IF ORDER-VALID
+               IF CONTINUATION-ERROR
+                   MOVE 'N' TO WS-ORDER-VALID-SW
+                   MOVE 'V007' TO WS-REJECT-CODE
+                   MOVE 'CONTINUATION RECORD ERROR' TO WS-REJECT-TEXT
+               END-IF
+           END-IF
+
+           IF ORDER-VALID
+               PERFORM 2120-VALIDATE-ORDER-DATE
+           END-IF.
+
+       2110-CHECK-DUPLICATE-ORDER.
+           MOVE ORD-ORDER-NUMBER TO SEEN-ORDER-NUMBER
+           READ SEEN-ORDER-FILE
+               KEY IS SEEN-ORDER-NUMBER
+               INVALID KEY
+                   WRITE SEEN-ORDER-RECORD
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-ORDER-VALID-SW
+                   MOVE 'D001' TO WS-REJECT-CODE
+                   MOVE 'DUPLICATE ORDER NUMBER' TO WS-REJECT-TEXT
+           END-READ.
+
+       2120-VALIDATE-ORDER-DATE.
+           MOVE ORD-ORDER-DATE TO WS-ORDER-DATE-BREAKDOWN
+           IF ORD-ORDER-DATE IS NOT NUMERIC
+                   OR WS-ORD-MONTH < 1 OR WS-ORD-MONTH > 12
+                   OR WS-ORD-YEAR < 1900
                MOVE 'N' TO WS-ORDER-VALID-SW
+               MOVE 'V004' TO WS-REJECT-CODE
+               MOVE 'INVALID ORDER DATE' TO WS-REJECT-TEXT
+           ELSE
+               MOVE WS-MAX-DAY(WS-ORD-MONTH) TO WS-CURRENT-MAX-DAY
+               IF WS-ORD-MONTH = 2
+                       AND FUNCTION MOD (WS-ORD-YEAR, 4) = 0
+                       AND (FUNCTION MOD (WS-ORD-YEAR, 100) NOT = 0
+                           OR FUNCTION MOD (WS-ORD-YEAR, 400) = 0)
+                   MOVE 29 TO WS-CURRENT-MAX-DAY
+               END-IF
+               IF WS-ORD-DAY < 1 OR WS-ORD-DAY > WS-CURRENT-MAX-DAY
+                   MOVE 'N' TO WS-ORDER-VALID-SW
+                   MOVE 'V004' TO WS-REJECT-CODE
+                   MOVE 'INVALID ORDER DATE' TO WS-REJECT-TEXT
+               ELSE
+                   IF ORD-ORDER-DATE > WS-CURRENT-DATE-NUMERIC
+                       MOVE 'N' TO WS-ORDER-VALID-SW
+                       MOVE 'V005' TO WS-REJECT-CODE
+                       MOVE 'FUTURE ORDER DATE' TO WS-REJECT-TEXT
+                   END-IF
+               END-IF
            END-IF.
 
        2200-LOOKUP-CUSTOMER.
            MOVE 'N' TO WS-CUSTOMER-FOUND-SW
            MOVE ORD-CUSTOMER-ID TO CUST-ID
-           
+
            READ CUSTOMER-FILE
                KEY IS CUST-ID
                INVALID KEY CONTINUE
@@ -230,41 +720,132 @@ IDENTIFICATION DIVISION.
                    IF CUST-STATUS = 'A'
                        MOVE 'Y' TO WS-CUSTOMER-FOUND-SW
                    END-IF
-           END-READ.
+           END-READ
+
+           IF NOT CUSTOMER-FOUND
+               MOVE 'C001' TO WS-REJECT-CODE
+               MOVE 'CUSTOMER NOT FOUND/INACTIVE' TO WS-REJECT-TEXT
+           END-IF.
+
+       2210-CHECK-DORMANT-ACCOUNT.
+           MOVE 'N' TO WS-DORMANT-SW
+           IF CUST-LAST-ORDER-DATE > ZERO
+               COMPUTE WS-DORMANT-DAYS =
+                   FUNCTION INTEGER-OF-DATE (WS-CURRENT-DATE-NUMERIC)
+                   - FUNCTION INTEGER-OF-DATE (CUST-LAST-ORDER-DATE)
+               IF WS-DORMANT-DAYS > 180
+                   MOVE 'Y' TO WS-DORMANT-SW
+               END-IF
+           END-IF.
 
        2300-CALCULATE-ORDER.
            MOVE ZERO TO WS-ORDER-TOTAL
-           
+
            PERFORM VARYING WS-ITEM-SUB FROM 1 BY 1
-               UNTIL WS-ITEM-SUB > ORD-ITEM-COUNT
+               UNTIL WS-ITEM-SUB > WS-ALL-ITEM-COUNT
                COMPUTE WS-ORDER-TOTAL = WS-ORDER-TOTAL +
-                   (ORD-ITEM-QTY(WS-ITEM-SUB) * 
-                    ORD-ITEM-PRICE(WS-ITEM-SUB))
+                   (WS-ALL-ITEM-QTY(WS-ITEM-SUB) *
+                    WS-ALL-ITEM-PRICE(WS-ITEM-SUB))
            END-PERFORM
-           
-           COMPUTE WS-DISCOUNT-AMOUNT = 
-               WS-ORDER-TOTAL * CUST-DISCOUNT-RATE
-           
-           COMPUTE WS-NET-AMOUNT = 
+
+           PERFORM 2350-DETERMINE-VOLUME-DISCOUNT
+
+           COMPUTE WS-DISCOUNT-AMOUNT =
+               WS-ORDER-TOTAL * WS-COMBINED-DISCOUNT-RATE
+
+           COMPUTE WS-NET-AMOUNT =
                WS-ORDER-TOTAL - WS-DISCOUNT-AMOUNT
-           
+
            COMPUTE WS-TAX-AMOUNT = WS-NET-AMOUNT * WS-TAX-RATE
-           
+
            COMPUTE WS-FINAL-AMOUNT = WS-NET-AMOUNT + WS-TAX-AMOUNT.
 
-       01  WS-ITEM-SUB                 PIC 99.
+       2350-DETERMINE-VOLUME-DISCOUNT.
+           MOVE CUST-DISCOUNT-RATE TO WS-COMBINED-DISCOUNT-RATE
+           MOVE WS-VOL-DISC-LABEL(1) TO WS-CURRENT-BREAKPOINT-LBL
+
+           PERFORM VARYING WS-VOL-DISC-SUB FROM 1 BY 1
+               UNTIL WS-VOL-DISC-SUB > 3
+               IF WS-ORDER-TOTAL >=
+                       WS-VOL-DISC-THRESHOLD(WS-VOL-DISC-SUB)
+                   COMPUTE WS-COMBINED-DISCOUNT-RATE =
+                       CUST-DISCOUNT-RATE +
+                       WS-VOL-DISC-EXTRA-RATE(WS-VOL-DISC-SUB)
+                       ON SIZE ERROR
+                           MOVE .999 TO WS-COMBINED-DISCOUNT-RATE
+                   END-COMPUTE
+                   MOVE WS-VOL-DISC-LABEL(WS-VOL-DISC-SUB) TO
+                       WS-CURRENT-BREAKPOINT-LBL
+               END-IF
+           END-PERFORM.
 
        2400-CHECK-CREDIT-LIMIT.
-           COMPUTE WS-NEW-BALANCE = 
+           COMPUTE WS-NEW-BALANCE =
                CUST-CURRENT-BALANCE + WS-FINAL-AMOUNT
-           
-           COMPUTE WS-AVAILABLE-CREDIT = 
+
+           COMPUTE WS-AVAILABLE-CREDIT =
                CUST-CREDIT-LIMIT - WS-NEW-BALANCE
-           
+
+           IF WS-AVAILABLE-CREDIT < ZERO
+               IF BACKORDER-MODE-ENABLED
+                   PERFORM 2450-APPLY-BACKORDER-LOGIC
+               ELSE
+                   MOVE 'N' TO WS-ORDER-VALID-SW
+                   MOVE 'K001' TO WS-REJECT-CODE
+                   MOVE 'OVER CREDIT LIMIT' TO WS-REJECT-TEXT
+               END-IF
+           END-IF.
+
+       2450-APPLY-BACKORDER-LOGIC.
+           PERFORM UNTIL WS-AVAILABLE-CREDIT NOT LESS THAN ZERO
+                   OR WS-ALL-ITEM-COUNT = ZERO
+               PERFORM 2460-DROP-LAST-ITEM
+               PERFORM 2300-CALCULATE-ORDER
+               COMPUTE WS-NEW-BALANCE =
+                   CUST-CURRENT-BALANCE + WS-FINAL-AMOUNT
+               COMPUTE WS-AVAILABLE-CREDIT =
+                   CUST-CREDIT-LIMIT - WS-NEW-BALANCE
+           END-PERFORM
+
            IF WS-AVAILABLE-CREDIT < ZERO
                MOVE 'N' TO WS-ORDER-VALID-SW
+               MOVE 'K001' TO WS-REJECT-CODE
+               MOVE 'OVER CREDIT LIMIT' TO WS-REJECT-TEXT
+           ELSE
+               IF WS-PENDING-BACKORDER-COUNT > ZERO
+                   MOVE 'Y' TO WS-PARTIAL-ORDER-SW
+                   PERFORM 2470-FLUSH-BACKORDER-ITEMS
+               END-IF
            END-IF.
 
+       2460-DROP-LAST-ITEM.
+           IF WS-ALL-ITEM-COUNT > ZERO
+               PERFORM 2465-BUFFER-BACKORDER-ITEM
+               SUBTRACT 1 FROM WS-ALL-ITEM-COUNT
+           END-IF.
+
+       2465-BUFFER-BACKORDER-ITEM.
+           ADD 1 TO WS-PENDING-BACKORDER-COUNT
+           MOVE WS-ALL-ITEM-CODE(WS-ALL-ITEM-COUNT) TO
+               WS-PEND-ITEM-CODE(WS-PENDING-BACKORDER-COUNT)
+           MOVE WS-ALL-ITEM-QTY(WS-ALL-ITEM-COUNT) TO
+               WS-PEND-ITEM-QTY(WS-PENDING-BACKORDER-COUNT)
+           MOVE WS-ALL-ITEM-PRICE(WS-ALL-ITEM-COUNT) TO
+               WS-PEND-ITEM-PRICE(WS-PENDING-BACKORDER-COUNT).
+
+       2470-FLUSH-BACKORDER-ITEMS.
+           PERFORM VARYING WS-PEND-SUB FROM 1 BY 1
+               UNTIL WS-PEND-SUB > WS-PENDING-BACKORDER-COUNT
+               MOVE ORD-CUSTOMER-ID TO BKO-CUSTOMER-ID
+               MOVE ORD-ORDER-NUMBER TO BKO-ORDER-NUMBER
+               MOVE WS-PEND-ITEM-CODE(WS-PEND-SUB) TO BKO-ITEM-CODE
+               MOVE WS-PEND-ITEM-QTY(WS-PEND-SUB) TO BKO-ITEM-QTY
+               MOVE WS-PEND-ITEM-PRICE(WS-PEND-SUB) TO BKO-ITEM-PRICE
+               MOVE 'CREDIT LIMIT' TO BKO-REASON
+               ADD 1 TO WS-BACKORDER-ITEM-COUNT
+               WRITE BACKORDER-RECORD
+           END-PERFORM.
+
        2500-UPDATE-CUSTOMER.
            MOVE WS-NEW-BALANCE TO CUST-CURRENT-BALANCE
            MOVE ORD-ORDER-DATE TO CUST-LAST-ORDER-DATE
@@ -281,10 +862,19 @@ IDENTIFICATION DIVISION.
            MOVE WS-ORDER-TOTAL TO WS-DTL-ORDER-TOTAL
            MOVE WS-DISCOUNT-AMOUNT TO WS-DTL-DISCOUNT
            MOVE WS-FINAL-AMOUNT TO WS-DTL-NET-AMOUNT
-           MOVE 'APPROVED' TO WS-DTL-STATUS
+           IF PARTIAL-ORDER
+               MOVE 'PARTIAL-BACKORDER' TO WS-DTL-STATUS
+           ELSE
+               MOVE 'APPROVED' TO WS-DTL-STATUS
+           END-IF
+           MOVE WS-CURRENT-BREAKPOINT-LBL TO WS-DTL-BREAKPOINT
            MOVE WS-DETAIL-LINE TO REPORT-RECORD
            WRITE REPORT-RECORD
-           ADD 1 TO WS-REPORT-LINE-COUNT.
+           ADD 1 TO WS-REPORT-LINE-COUNT
+           MOVE WS-ORDER-TOTAL TO EXT-ORDER-TOTAL
+           MOVE WS-DISCOUNT-AMOUNT TO EXT-DISCOUNT-AMOUNT
+           MOVE WS-FINAL-AMOUNT TO EXT-NET-AMOUNT
+           PERFORM 2650-WRITE-EXTRACT-RECORD.
 
        2700-PRINT-DETAIL-REJECTED.
            PERFORM 2900-CHECK-PAGE-BREAK
@@ -299,15 +889,35 @@ IDENTIFICATION DIVISION.
            MOVE ZERO TO WS-DTL-DISCOUNT
            MOVE ZERO TO WS-DTL-NET-AMOUNT
            MOVE 'REJECTED' TO WS-DTL-STATUS
+           MOVE SPACES TO WS-DTL-BREAKPOINT
            MOVE WS-DETAIL-LINE TO REPORT-RECORD
            WRITE REPORT-RECORD
-           ADD 1 TO WS-REPORT-LINE-COUNT.
+           ADD 1 TO WS-REPORT-LINE-COUNT
+           PERFORM 2750-WRITE-REJECT-RECORD
+           MOVE ZERO TO EXT-ORDER-TOTAL
+           MOVE ZERO TO EXT-DISCOUNT-AMOUNT
+           MOVE ZERO TO EXT-NET-AMOUNT
+           PERFORM 2650-WRITE-EXTRACT-RECORD.
+
+       2650-WRITE-EXTRACT-RECORD.
+           MOVE WS-DTL-ORDER-NO TO EXT-ORDER-NUMBER
+           MOVE WS-DTL-CUST-ID TO EXT-CUSTOMER-ID
+           MOVE WS-DTL-CUST-NAME TO EXT-CUSTOMER-NAME
+           MOVE ORD-ORDER-DATE TO EXT-ORDER-DATE
+           MOVE WS-DTL-STATUS TO EXT-STATUS
+           MOVE WS-REJECT-CODE TO EXT-REJECT-CODE
+           MOVE WS-DTL-BREAKPOINT TO EXT-BREAKPOINT
+           WRITE EXTRACT-RECORD.
+
+       2750-WRITE-REJECT-RECORD.
+           MOVE ORD-CUSTOMER-ID TO REJ-CUSTOMER-ID
+           MOVE ORD-ORDER-NUMBER TO REJ-ORDER-NUMBER
+           MOVE WS-REJECT-CODE TO REJ-REASON-CODE
+           MOVE WS-REJECT-TEXT TO REJ-REASON-TEXT
+           WRITE REJECT-RECORD.
 
        2800-READ-NEXT-ORDER.
-           READ ORDER-FILE
-               AT END MOVE 'Y' TO WS-END-OF-FILE-SW
-               NOT AT END CONTINUE
-           END-READ.
+           PERFORM 1310-READ-ORDER-RECORD.
 
        2900-CHECK-PAGE-BREAK.
            IF WS-REPORT-LINE-COUNT > WS-MAX-LINES-PER-PAGE
@@ -319,11 +929,80 @@ IDENTIFICATION DIVISION.
            WRITE REPORT-RECORD AFTER ADVANCING PAGE
            PERFORM 1200-PRINT-HEADERS.
 
+       9100-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD (WS-ORDERS-PROCESSED + WS-ORDERS-REJECTED,
+                   WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 9110-WRITE-CHECKPOINT
+           END-IF.
+
+       9110-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CURRENT-DATE-NUMERIC TO CHK-RUN-DATE
+           MOVE WS-LAST-CHECKPOINT-ORDER TO CHK-LAST-ORDER-NUMBER
+           MOVE WS-ORDERS-PROCESSED TO CHK-ORDERS-PROCESSED
+           MOVE WS-ORDERS-REJECTED TO CHK-ORDERS-REJECTED
+           MOVE WS-TOTAL-REVENUE TO CHK-TOTAL-REVENUE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       9120-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
        3000-FINALIZE.
            PERFORM 3100-PRINT-SUMMARY
+           PERFORM 3050-PRINT-DORMANT-ACCOUNTS
+           PERFORM 9120-CLEAR-CHECKPOINT
            CLOSE ORDER-FILE
-           CLOSE CUSTOMER-FILE  
-           CLOSE REPORT-FILE.
+           CLOSE CUSTOMER-FILE
+           CLOSE REPORT-FILE
+           CLOSE REJECT-FILE
+           CLOSE BACKORDER-FILE
+           CLOSE EXTRACT-FILE
+           CLOSE SEEN-ORDER-FILE.
+
+       3050-PRINT-DORMANT-ACCOUNTS.
+           MOVE LOW-VALUES TO CUST-ID
+           MOVE 'N' TO WS-DORMANT-SCAN-EOF-SW
+           MOVE ZERO TO WS-DORMANT-COUNT
+
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUST-ID
+               INVALID KEY MOVE 'Y' TO WS-DORMANT-SCAN-EOF-SW
+           END-START
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE '*** DORMANT ACCOUNT REVIEW (OVER 180 DAYS) ***'
+               TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM UNTIL DORMANT-SCAN-EOF
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-DORMANT-SCAN-EOF-SW
+                   NOT AT END
+                       IF CUST-STATUS = 'A'
+                           PERFORM 2210-CHECK-DORMANT-ACCOUNT
+                           IF DORMANT-ACCOUNT
+                               ADD 1 TO WS-DORMANT-COUNT
+                               PERFORM 3060-PRINT-DORMANT-LINE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-DORMANT-COUNT = ZERO
+               MOVE SPACES TO REPORT-RECORD
+               MOVE 'NO DORMANT ACCOUNTS FOUND' TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF.
+
+       3060-PRINT-DORMANT-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           STRING CUST-ID ' ' CUST-NAME(1:20)
+                  ' LAST ORDER: ' CUST-LAST-ORDER-DATE
+                  DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD.
 
        3100-PRINT-SUMMARY.
            MOVE SPACES TO REPORT-RECORD
@@ -342,8 +1021,51 @@ IDENTIFICATION DIVISION.
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
            
-           STRING 'TOTAL REVENUE:          $' 
+           STRING 'TOTAL REVENUE:          $'
                   WS-TOTAL-REVENUE
                   DELIMITED BY SIZE
                   INTO REPORT-RECORD
-           WRITE REPORT-RECORD.
+           WRITE REPORT-RECORD
+
+           PERFORM 3150-CHECK-CONTROL-TOTALS.
+
+       3150-CHECK-CONTROL-TOTALS.
+           MOVE 'N' TO WS-OUT-OF-BALANCE-SW
+           IF CONTROL-TOTALS-FOUND
+               COMPUTE WS-ACTUAL-ORDER-COUNT =
+                   WS-ORDERS-PROCESSED + WS-ORDERS-REJECTED
+
+               IF WS-ACTUAL-ORDER-COUNT NOT = WS-EXPECTED-ORDER-COUNT
+                   MOVE 'Y' TO WS-OUT-OF-BALANCE-SW
+               END-IF
+
+               IF WS-TOTAL-REVENUE NOT = WS-EXPECTED-TOTAL-AMT
+                   MOVE 'Y' TO WS-OUT-OF-BALANCE-SW
+               END-IF
+
+               MOVE SPACES TO REPORT-RECORD
+               WRITE REPORT-RECORD
+
+               STRING 'EXPECTED ORDER COUNT:   '
+                      WS-EXPECTED-ORDER-COUNT
+                      DELIMITED BY SIZE
+                      INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+
+               STRING 'EXPECTED TOTAL AMOUNT:  $'
+                      WS-EXPECTED-TOTAL-AMT
+                      DELIMITED BY SIZE
+                      INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+
+               IF OUT-OF-BALANCE
+                   MOVE SPACES TO REPORT-RECORD
+                   WRITE REPORT-RECORD
+                   MOVE '*** RUN OUT OF BALANCE - SEE CONTROL TOTALS'
+                       TO REPORT-RECORD
+                   WRITE REPORT-RECORD
+                   IF RETURN-CODE = ZERO
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
